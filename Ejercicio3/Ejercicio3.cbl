@@ -1,59 +1,387 @@
-      ******************************************************************
-      *Basado en los 2 ejercicios anteriores, hacer un programa para
-      * Ingresar por teclado la
-      *longitud de los tres lados de un triángulo y luego listar que
-      *tipo de triángulo es:
-      *- Equilátero: si los tres lados son iguales
-      *- Isósceles: si dos de los tres lados son iguales
-      *- Escaleno: si los tres lados son distintos entre sí
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Ejercicio3.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  LONG1 pic 9(4)v9(2).
-       01  LONG2 pic 9(4)v9(2).
-       01  LONG3 pic 9(4)v9(2).
-
-       PROCEDURE DIVISION.
-
-           PERFORM INGRESAR-DATOS.
-           PERFORM CALCULAR.
-
-               INGRESAR-DATOS.
-               DISPLAY "Ingrese la longitud del primer lado:".
-               ACCEPT LONG1.
-               DISPLAY "Ingrese la longitud del segundo lado:".
-               ACCEPT LONG2.
-               DISPLAY "Ingrese la longitud del tercer lado:".
-               ACCEPT LONG3.
-
-               EQUILATERO.
-                   DISPLAY "El triangulo es Equilatero".
-                   STOP RUN.
-
-               ISOSELES.
-                   DISPLAY "El triangulo es Isoseles".
-                   STOP RUN.
-
-               ESCALENO.
-                   DISPLAY "El triangulo es Escaleno".
-                   STOP RUN.
-
-               CALCULAR.
-                   if LONG1 = LONG2 and LONG2 = LONG3
-                       PERFORM EQUILATERO
-
-                           ELSE
-                           if LONG1 <> LONG2 and LONG2 <> LONG3
-                               PERFORM ISOSELES
-
-                               ELSE
-                               PERFORM ESCALENO
-
-                           END-IF
-                   END-IF.
-
-       END PROGRAM Ejercicio3.
+000100******************************************************************
+000110*PROGRAMA    : Ejercicio3
+000120*AUTOR       : R. Fediuk - Sistemas
+000130*INSTALACION : Casa Central
+000140*FECHA ESCR. : 2024-03-16
+000150*FECHA COMP. :
+000160*PROPOSITO   : Basado en los 2 ejercicios anteriores, clasificar
+000170*              un triangulo segun la longitud de sus tres lados:
+000180*              - Equilatero: los tres lados son iguales
+000190*              - Isosceles : dos de los tres lados son iguales
+000200*              - Escaleno  : los tres lados son distintos
+000210******************************************************************
+000220*HISTORIAL DE MODIFICACIONES
+000230*FECHA       INIC.  DESCRIPCION
+000240*----------  -----  -------------------------------------------
+000250*2024-03-16  RF     Version original, un triangulo por ejecucion.
+000260*2026-08-09  RF     Modo batch: lee MEASUREMENTS-FILE y clasifica
+000270*                   todas las piezas del lote, con reporte resumen
+000280*                   de cantidad por categoria. Aprovechado para
+000290*                   corregir el chequeo de Escaleno, que no
+000300*                   comparaba LONG1 con LONG3.
+000310*2026-08-09  RF     Validacion de desigualdad triangular: las
+000320*                   mediciones que no pueden formar un triangulo
+000330*                   se rechazan a MEASUREMENT-EXCEPTION-FILE en
+000340*                   lugar de clasificarse como Escaleno.
+000350*2026-08-09  RF     Clasificacion adicional por tipo de angulo
+000360*                   (Rectangulo/Acutangulo/Obtusangulo) via el
+000370*                   teorema de Pitagoras, impresa junto con la
+000380*                   clasificacion por lados de cada pieza valida.
+000390*2026-08-09  RF     Checkpoint/restart: graba el avance cada
+000400*                   V3-INTERVALO-CHECKPOINT piezas en
+000410*                   MEASUREMENT-CHECKPOINT-FILE, para poder
+000420*                   reanudar un corte sin reclasificar piezas ya
+000430*                   procesadas.
+000431*2026-08-09  RF     El checkpoint ahora tambien graba y restaura
+000432*                   los siete contadores por categoria, para que
+000433*                   un reinicio no subestime el resumen final.
+000434*2026-08-09  RF     V3-SQ1/2/3 y V3-SUMA-OTROS se amplian un
+000435*                   digito entero: con lados cercanos a 9999.99
+000436*                   la suma de dos cuadrados superaba los 8
+000437*                   enteros originales. 2500-VALIDAR-TRIANGULO
+000438*                   usa ahora el nivel 88 V3-TRIANGULO-INVALIDO
+000439*                   en vez de un SET contra un literal.
+000441*2026-08-09  RF     1000-INICIALIZAR valida el FILE STATUS al
+000442*                   abrir MEASUREMENTS-FILE, en vez de continuar
+000443*                   sobre un archivo no abierto si se ejecuta el
+000444*                   programa fuera de la ventana nocturna.
+000440******************************************************************
+000450 IDENTIFICATION DIVISION.
+000460 PROGRAM-ID. Ejercicio3.
+000470 AUTHOR. R. FEDIUK.
+000480 INSTALLATION. CASA CENTRAL.
+000490 DATE-WRITTEN. 2024-03-16.
+000500 DATE-COMPILED.
+000510******************************************************************
+000520 ENVIRONMENT DIVISION.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT MEASUREMENTS-FILE ASSIGN TO "MEASURE"
+000560         ORGANIZATION IS SEQUENTIAL
+000565         FILE STATUS IS V3-MEAS-STATUS.
+000570     SELECT MEASUREMENT-EXCEPTION-FILE ASSIGN TO "MEASEXC"
+000580         ORGANIZATION IS SEQUENTIAL.
+000590     SELECT MEASUREMENT-CHECKPOINT-FILE ASSIGN TO "MEASCKP"
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS V3-CKP-STATUS.
+000620******************************************************************
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  MEASUREMENTS-FILE
+000660     LABEL RECORDS ARE STANDARD.
+000670 01  MS-MEASUREMENT-RECORD.
+000680     05  MS-LONG1                PIC 9(04)V9(02).
+000690     05  MS-LONG2                PIC 9(04)V9(02).
+000700     05  MS-LONG3                PIC 9(04)V9(02).
+000710 
+000720 FD  MEASUREMENT-EXCEPTION-FILE
+000730     LABEL RECORDS ARE STANDARD.
+000740 01  MX-EXCEPTION-RECORD.
+000750     05  MX-LONG1                PIC 9(04)V9(02).
+000760     05  MX-LONG2                PIC 9(04)V9(02).
+000770     05  MX-LONG3                PIC 9(04)V9(02).
+000780     05  MX-MOTIVO               PIC X(40).
+000790 
+000800 FD  MEASUREMENT-CHECKPOINT-FILE
+000810     LABEL RECORDS ARE STANDARD.
+000820     COPY CHECKPT.
+000830 
+000840 WORKING-STORAGE SECTION.
+000850 01  LONG1                       PIC 9(4)V9(2).
+000860 01  LONG2                       PIC 9(4)V9(2).
+000870 01  LONG3                       PIC 9(4)V9(2).
+000880 
+000890 01  V3-SWITCHES.
+000900     05  V3-SW-FIN-ARCHIVO       PIC X(01) VALUE "N".
+000910         88  V3-FIN-ARCHIVO             VALUE "S".
+000920     05  V3-SW-TRIANGULO-OK      PIC X(01) VALUE "N".
+000930         88  V3-TRIANGULO-VALIDO       VALUE "S".
+000931         88  V3-TRIANGULO-INVALIDO     VALUE "N".
+000940 
+000950 01  V3-CONTADORES.
+000960     05  V3-CANT-EQUILATERO      PIC 9(06) VALUE ZERO.
+000970     05  V3-CANT-ISOSELES        PIC 9(06) VALUE ZERO.
+000980     05  V3-CANT-ESCALENO        PIC 9(06) VALUE ZERO.
+000990     05  V3-CANT-INVALIDO        PIC 9(06) VALUE ZERO.
+001000     05  V3-CANT-RECTANGULO      PIC 9(06) VALUE ZERO.
+001010     05  V3-CANT-ACUTANGULO      PIC 9(06) VALUE ZERO.
+001020     05  V3-CANT-OBTUSANGULO     PIC 9(06) VALUE ZERO.
+001030 
+001040 01  V3-ANGULO-CALCULOS.
+001050     05  V3-SQ1                  PIC 9(09)V9(04).
+001060     05  V3-SQ2                  PIC 9(09)V9(04).
+001070     05  V3-SQ3                  PIC 9(09)V9(04).
+001080     05  V3-MAYOR                PIC 9(09)V9(04).
+001090     05  V3-SUMA-OTROS           PIC 9(09)V9(04).
+001100 
+001110 01  V3-CKP-STATUS               PIC X(02).
+001120     88  V3-CKP-OK                     VALUE "00".
+001121
+001122 01  V3-MEAS-STATUS              PIC X(02).
+001123     88  V3-MEAS-STATUS-OK            VALUE "00".
+001130 
+001140 01  V3-CHECKPOINT-CONTROL.
+001150     05  V3-SW-RESTART           PIC X(01) VALUE "N".
+001160         88  V3-HAY-RESTART             VALUE "S".
+001170     05  V3-INTERVALO-CHECKPOINT PIC 9(04) COMP VALUE 100.
+001180     05  V3-CONTADOR-REGISTROS   PIC 9(08) COMP VALUE ZERO.
+001190     05  V3-REGISTROS-A-SALTAR   PIC 9(08) COMP VALUE ZERO.
+001200     05  V3-CKP-COCIENTE         PIC 9(08) COMP VALUE ZERO.
+001210     05  V3-CKP-RESIDUO          PIC 9(08) COMP VALUE ZERO.
+001220******************************************************************
+001230 PROCEDURE DIVISION.
+001240 
+001250 0000-MAINLINE.
+001260     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001270     PERFORM 2000-PROCESAR-PIEZA THRU 2000-EXIT
+001280         UNTIL V3-FIN-ARCHIVO.
+001290     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+001300     STOP RUN.
+001310 
+001320******************************************************************
+001330*INICIALIZAR: abre el archivo de mediciones; si existe un
+001340*checkpoint de un corte anterior, reabre las salidas en modo
+001350*EXTEND y salta las piezas ya clasificadas antes de dejar el
+001360*proceso listo para el ciclo principal.
+001370******************************************************************
+001380 1000-INICIALIZAR.
+001390     OPEN INPUT MEASUREMENTS-FILE.
+001395     IF NOT V3-MEAS-STATUS-OK
+001396         DISPLAY "No se pudo abrir MEASUREMENTS-FILE, status "
+001397             V3-MEAS-STATUS
+001398         SET V3-FIN-ARCHIVO TO TRUE
+001399     ELSE
+001400         PERFORM 1050-VERIFICAR-RESTART THRU 1050-EXIT
+001410         IF V3-HAY-RESTART
+001420             OPEN EXTEND MEASUREMENT-EXCEPTION-FILE
+001430             PERFORM 1060-SALTAR-REGISTRO THRU 1060-EXIT
+001440                 V3-REGISTROS-A-SALTAR TIMES
+001450         ELSE
+001460             OPEN OUTPUT MEASUREMENT-EXCEPTION-FILE
+001470         END-IF
+001480         PERFORM 1100-LEER-MEDICION THRU 1100-EXIT
+001481     END-IF.
+001490 1000-EXIT.
+001500     EXIT.
+001510 
+001520 1050-VERIFICAR-RESTART.
+001530     OPEN INPUT MEASUREMENT-CHECKPOINT-FILE.
+001540     IF V3-CKP-OK
+001550         READ MEASUREMENT-CHECKPOINT-FILE
+001560             AT END
+001570                 CONTINUE
+001580         END-READ
+001590         IF CK-ULTIMO-REGISTRO > ZERO
+001600             MOVE CK-ULTIMO-REGISTRO TO V3-REGISTROS-A-SALTAR
+001610             SET V3-HAY-RESTART TO TRUE
+001611             MOVE CK-CONTADOR-1 TO V3-CANT-EQUILATERO
+001612             MOVE CK-CONTADOR-2 TO V3-CANT-ISOSELES
+001613             MOVE CK-CONTADOR-3 TO V3-CANT-ESCALENO
+001614             MOVE CK-CONTADOR-4 TO V3-CANT-INVALIDO
+001615             MOVE CK-CONTADOR-5 TO V3-CANT-RECTANGULO
+001616             MOVE CK-CONTADOR-6 TO V3-CANT-ACUTANGULO
+001617             MOVE CK-CONTADOR-7 TO V3-CANT-OBTUSANGULO
+001620             DISPLAY "Reanudando despues de la pieza "
+001630                 V3-REGISTROS-A-SALTAR
+001640         END-IF
+001650         CLOSE MEASUREMENT-CHECKPOINT-FILE
+001660     END-IF.
+001670 1050-EXIT.
+001680     EXIT.
+001690 
+001700 1060-SALTAR-REGISTRO.
+001710     READ MEASUREMENTS-FILE
+001720         AT END
+001730             SET V3-FIN-ARCHIVO TO TRUE
+001740     END-READ.
+001750     ADD 1 TO V3-CONTADOR-REGISTROS.
+001760 1060-EXIT.
+001770     EXIT.
+001780 
+001790 1100-LEER-MEDICION.
+001800     READ MEASUREMENTS-FILE
+001810         AT END
+001820             SET V3-FIN-ARCHIVO TO TRUE
+001830     END-READ.
+001840 1100-EXIT.
+001850     EXIT.
+001860 
+001870******************************************************************
+001880*PROCESAR-PIEZA: valida cada pieza leida del archivo de mediciones
+001890*antes de clasificarla; si no forma un triangulo posible la
+001900*rechaza, y avanza a la siguiente pieza.
+001910******************************************************************
+001920 2000-PROCESAR-PIEZA.
+001930     MOVE MS-LONG1 TO LONG1.
+001940     MOVE MS-LONG2 TO LONG2.
+001950     MOVE MS-LONG3 TO LONG3.
+001960     PERFORM 2500-VALIDAR-TRIANGULO THRU 2500-EXIT.
+001970     IF V3-TRIANGULO-VALIDO
+001980         PERFORM 3000-CALCULAR THRU 3000-EXIT
+001990     ELSE
+002000         PERFORM 4000-RECHAZAR-MEDICION THRU 4000-EXIT
+002010     END-IF.
+002020     ADD 1 TO V3-CONTADOR-REGISTROS.
+002030     DIVIDE V3-CONTADOR-REGISTROS BY V3-INTERVALO-CHECKPOINT
+002040         GIVING V3-CKP-COCIENTE
+002050         REMAINDER V3-CKP-RESIDUO.
+002060     IF V3-CKP-RESIDUO = ZERO
+002070         PERFORM 1800-GRABAR-CHECKPOINT THRU 1800-EXIT
+002080     END-IF.
+002090     PERFORM 1100-LEER-MEDICION THRU 1100-EXIT.
+002100 2000-EXIT.
+002110     EXIT.
+002120 
+002130******************************************************************
+002140*GRABAR-CHECKPOINT: deja constancia de cuantas piezas del archivo
+002150*de mediciones ya estan clasificadas, para que un reinicio no
+002160*vuelva a procesar piezas ya resueltas.
+002170******************************************************************
+002180 1800-GRABAR-CHECKPOINT.
+002190     OPEN OUTPUT MEASUREMENT-CHECKPOINT-FILE.
+002191     INITIALIZE CK-CHECKPOINT-RECORD.
+002200     MOVE "EJERCIC3" TO CK-PROGRAMA.
+002210     MOVE V3-CONTADOR-REGISTROS TO CK-ULTIMO-REGISTRO.
+002211     MOVE V3-CANT-EQUILATERO TO CK-CONTADOR-1.
+002212     MOVE V3-CANT-ISOSELES TO CK-CONTADOR-2.
+002213     MOVE V3-CANT-ESCALENO TO CK-CONTADOR-3.
+002214     MOVE V3-CANT-INVALIDO TO CK-CONTADOR-4.
+002215     MOVE V3-CANT-RECTANGULO TO CK-CONTADOR-5.
+002216     MOVE V3-CANT-ACUTANGULO TO CK-CONTADOR-6.
+002217     MOVE V3-CANT-OBTUSANGULO TO CK-CONTADOR-7.
+002220     ACCEPT CK-FECHA FROM DATE YYYYMMDD.
+002230     ACCEPT CK-HORA FROM TIME.
+002240     WRITE CK-CHECKPOINT-RECORD.
+002250     CLOSE MEASUREMENT-CHECKPOINT-FILE.
+002260 1800-EXIT.
+002270     EXIT.
+002280 
+002290******************************************************************
+002300*VALIDAR-TRIANGULO: aplica la desigualdad triangular - cada lado
+002310*debe ser menor que la suma de los otros dos.
+002320******************************************************************
+002330 2500-VALIDAR-TRIANGULO.
+002340     SET V3-TRIANGULO-VALIDO TO TRUE.
+002350     IF LONG1 NOT LESS THAN LONG2 + LONG3
+002360         SET V3-TRIANGULO-INVALIDO TO TRUE
+002370     END-IF.
+002380     IF LONG2 NOT LESS THAN LONG1 + LONG3
+002390         SET V3-TRIANGULO-INVALIDO TO TRUE
+002400     END-IF.
+002410     IF LONG3 NOT LESS THAN LONG1 + LONG2
+002420         SET V3-TRIANGULO-INVALIDO TO TRUE
+002430     END-IF.
+002440 2500-EXIT.
+002450     EXIT.
+002460 
+002470 3000-CALCULAR.
+002480     IF LONG1 = LONG2 AND LONG2 = LONG3
+002490         PERFORM 3100-EQUILATERO THRU 3100-EXIT
+002500     ELSE
+002510         IF LONG1 NOT = LONG2 AND LONG2 NOT = LONG3
+002520                 AND LONG1 NOT = LONG3
+002530             PERFORM 3300-ESCALENO THRU 3300-EXIT
+002540         ELSE
+002550             PERFORM 3200-ISOSELES THRU 3200-EXIT
+002560         END-IF
+002570     END-IF.
+002580     PERFORM 3400-CLASIFICAR-ANGULO THRU 3400-EXIT.
+002590 3000-EXIT.
+002600     EXIT.
+002610 
+002620 3100-EQUILATERO.
+002630     DISPLAY "El triangulo es Equilatero".
+002640     ADD 1 TO V3-CANT-EQUILATERO.
+002650 3100-EXIT.
+002660     EXIT.
+002670 
+002680 3200-ISOSELES.
+002690     DISPLAY "El triangulo es Isoseles".
+002700     ADD 1 TO V3-CANT-ISOSELES.
+002710 3200-EXIT.
+002720     EXIT.
+002730 
+002740 3300-ESCALENO.
+002750     DISPLAY "El triangulo es Escaleno".
+002760     ADD 1 TO V3-CANT-ESCALENO.
+002770 3300-EXIT.
+002780     EXIT.
+002790 
+002800******************************************************************
+002810*CLASIFICAR-ANGULO: segundo criterio de clasificacion, por tipo de
+002820*angulo, aplicando el teorema de Pitagoras al lado mayor contra la
+002830*suma de los cuadrados de los otros dos.
+002840******************************************************************
+002850 3400-CLASIFICAR-ANGULO.
+002860     COMPUTE V3-SQ1 = LONG1 * LONG1.
+002870     COMPUTE V3-SQ2 = LONG2 * LONG2.
+002880     COMPUTE V3-SQ3 = LONG3 * LONG3.
+002890     IF LONG1 NOT LESS THAN LONG2 AND LONG1 NOT LESS THAN LONG3
+002900         MOVE V3-SQ1 TO V3-MAYOR
+002910         COMPUTE V3-SUMA-OTROS = V3-SQ2 + V3-SQ3
+002920     ELSE
+002930         IF LONG2 NOT LESS THAN LONG1
+002940                 AND LONG2 NOT LESS THAN LONG3
+002950             MOVE V3-SQ2 TO V3-MAYOR
+002960             COMPUTE V3-SUMA-OTROS = V3-SQ1 + V3-SQ3
+002970         ELSE
+002980             MOVE V3-SQ3 TO V3-MAYOR
+002990             COMPUTE V3-SUMA-OTROS = V3-SQ1 + V3-SQ2
+003000         END-IF
+003010     END-IF.
+003020     IF V3-MAYOR = V3-SUMA-OTROS
+003030         DISPLAY "           ... y es Rectangulo"
+003040         ADD 1 TO V3-CANT-RECTANGULO
+003050     ELSE
+003060         IF V3-MAYOR < V3-SUMA-OTROS
+003070             DISPLAY "           ... y es Acutangulo"
+003080             ADD 1 TO V3-CANT-ACUTANGULO
+003090         ELSE
+003100             DISPLAY "           ... y es Obtusangulo"
+003110             ADD 1 TO V3-CANT-OBTUSANGULO
+003120         END-IF
+003130     END-IF.
+003140 3400-EXIT.
+003150     EXIT.
+003160 
+003170******************************************************************
+003180*RECHAZAR-MEDICION: graba la medicion imposible en el archivo de
+003190*excepciones y actualiza el contador de rechazos.
+003200******************************************************************
+003210 4000-RECHAZAR-MEDICION.
+003220     MOVE LONG1 TO MX-LONG1.
+003230     MOVE LONG2 TO MX-LONG2.
+003240     MOVE LONG3 TO MX-LONG3.
+003250     MOVE "NO CUMPLE DESIGUALDAD TRIANGULAR" TO MX-MOTIVO.
+003260     WRITE MX-EXCEPTION-RECORD.
+003270     ADD 1 TO V3-CANT-INVALIDO.
+003280     DISPLAY "** Medicion rechazada - no forma un triangulo **".
+003290 4000-EXIT.
+003300     EXIT.
+003310 
+003320******************************************************************
+003330*FINALIZAR: emite el reporte resumen por categoria y cierra los
+003340*archivos de mediciones y de excepciones.
+003350******************************************************************
+003360 9000-FINALIZAR.
+003370     DISPLAY " ".
+003380     DISPLAY "================================================".
+003390     DISPLAY "     RESUMEN DE CLASIFICACION DE TRIANGULOS".
+003400     DISPLAY "================================================".
+003410     DISPLAY "Equilatero : " V3-CANT-EQUILATERO.
+003420     DISPLAY "Isosceles  : " V3-CANT-ISOSELES.
+003430     DISPLAY "Escaleno   : " V3-CANT-ESCALENO.
+003440     DISPLAY "Invalidos  : " V3-CANT-INVALIDO.
+003450     DISPLAY "------------------------------------------------".
+003460     DISPLAY "Rectangulo : " V3-CANT-RECTANGULO.
+003470     DISPLAY "Acutangulo : " V3-CANT-ACUTANGULO.
+003480     DISPLAY "Obtusangulo: " V3-CANT-OBTUSANGULO.
+003490     DISPLAY "================================================".
+003500     CLOSE MEASUREMENTS-FILE.
+003510     CLOSE MEASUREMENT-EXCEPTION-FILE.
+003520     OPEN OUTPUT MEASUREMENT-CHECKPOINT-FILE.
+003530     CLOSE MEASUREMENT-CHECKPOINT-FILE.
+003540 9000-EXIT.
+003550     EXIT.
+003560 
+003570 END PROGRAM Ejercicio3.

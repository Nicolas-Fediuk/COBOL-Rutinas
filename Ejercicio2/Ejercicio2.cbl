@@ -1,40 +1,396 @@
-      ******************************************************************
-      * Hacer un programa que permita ingresar un nombre, apellido
-      *y edad de una persona y mostrarlo por consola
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Ejercicio2.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NOMBRE pic x(15).
-       01  APELLIDO pic x(20).
-       01  EDAD pic 9(3).
-       PROCEDURE DIVISION.
-
-           SALUDAR.
-
-               SALUDAR.
-                   PERFORM INGRESAR-NOMBRE thru INGRESAR-APELLIDO.
-                   PERFORM INGRESAR-EDAD.
-                   PERFORM MOSTRAR-DATOS.
-
-                   INGRESAR-NOMBRE.
-                       DISPLAY "Ingrese su nombre".
-                       ACCEPT NOMBRE.
-
-                   INGRESAR-APELLIDO.
-                       DISPLAY "Ingrese su apellido".
-                       ACCEPT APELLIDO.
-
-                   MOSTRAR-DATOS.
-                       DISPLAY "Nombre: "NOMBRE "Apellido: "APELLIDO
-                       "Edad: "EDAD.
-                       STOP RUN.
-
-                   INGRESAR-EDAD.
-                       DISPLAY "Ingrese su edad".
-                       ACCEPT EDAD.
-
-       END PROGRAM Ejercicio2.
+000100******************************************************************
+000110*PROGRAMA    : Ejercicio2
+000120*AUTOR       : R. Fediuk - Sistemas
+000130*INSTALACION : Casa Central
+000140*FECHA ESCR. : 2024-03-09
+000150*FECHA COMP. :
+000160*PROPOSITO   : Mantenimiento del maestro de clientes
+000170*              (CUSTOMER-MASTER): alta, modificacion y
+000180*              consulta por clave de cliente.
+000190******************************************************************
+000200*HISTORIAL DE MODIFICACIONES
+000210*FECHA       INIC.  DESCRIPCION
+000220*----------  -----  -------------------------------------------
+000230*2024-03-09  RF     Version original: ingresaba nombre, apellido
+000240*                   y edad por teclado y los mostraba en pantalla.
+000250*2026-08-09  RF     Convertido a mantenimiento contra el archivo
+000260*                   indexado CUSTOMER-MASTER, con menu de alta,
+000270*                   modificacion y consulta por CLIENTE-ID.
+000280*2026-08-09  RF     INGRESAR-EDAD ahora valida que el dato sea
+000290*                   numerico y este entre 0 y 120, reingresando
+000300*                   hasta que el valor sea valido.
+000310*2026-08-09  RF     El alta busca por la clave alterna
+000320*                   APELLIDO-NOMBRE antes de grabar, y avisa al
+000330*                   operador si ya existe un posible duplicado.
+000340*2026-08-09  RF     Cada alta o modificacion se graba en
+000350*                   CUSTOMER-AUDIT-LOG con usuario, fecha/hora y
+000360*                   los valores antes y despues del cambio.
+000361*2026-08-09  RF     1700-PEDIR-EDAD reacomoda el dato ingresado
+000362*                   a la derecha con ceros a la izquierda antes
+000363*                   de probar IS NUMERIC, porque ACCEPT deja el
+000364*                   valor justificado a la izquierda y "25 " no
+000365*                   pasaba la prueba numerica contra PIC X(03).
+000370******************************************************************
+000380 IDENTIFICATION DIVISION.
+000390 PROGRAM-ID. Ejercicio2.
+000400 AUTHOR. R. FEDIUK.
+000410 INSTALLATION. CASA CENTRAL.
+000420 DATE-WRITTEN. 2024-03-09.
+000430 DATE-COMPILED.
+000440******************************************************************
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS DYNAMIC
+000510         RECORD KEY IS CM-CLIENTE-ID
+000520         ALTERNATE RECORD KEY IS CM-APELLIDO-NOMBRE
+000530             WITH DUPLICATES
+000540         FILE STATUS IS CM2-FILE-STATUS.
+000550     SELECT CUSTOMER-AUDIT-LOG ASSIGN TO "CUSTAUD"
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS CM2-AUDIT-STATUS.
+000580******************************************************************
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  CUSTOMER-MASTER
+000620     LABEL RECORDS ARE STANDARD.
+000630     COPY CUSTMAST.
+000640 
+000650 FD  CUSTOMER-AUDIT-LOG
+000660     LABEL RECORDS ARE STANDARD.
+000670 01  AL-AUDIT-RECORD.
+000680     05  AL-USUARIO              PIC X(08).
+000690     05  AL-FECHA                PIC 9(08).
+000700     05  AL-HORA                 PIC 9(08).
+000710     05  AL-OPERACION            PIC X(10).
+000720     05  AL-CLIENTE-ID           PIC 9(06).
+000730     05  AL-APELLIDO-ANTES       PIC X(20).
+000740     05  AL-NOMBRE-ANTES         PIC X(15).
+000750     05  AL-EDAD-ANTES           PIC 9(03).
+000760     05  AL-APELLIDO-DESPUES     PIC X(20).
+000770     05  AL-NOMBRE-DESPUES       PIC X(15).
+000780     05  AL-EDAD-DESPUES         PIC 9(03).
+000790 
+000800 WORKING-STORAGE SECTION.
+000810 01  NOMBRE                       PIC X(15).
+000820 01  APELLIDO                     PIC X(20).
+000830 01  EDAD                         PIC 9(03).
+000840 
+000850 01  CM2-SWITCHES.
+000860     05  CM2-SW-FIN               PIC X(01) VALUE "N".
+000870         88  CM2-FIN                     VALUE "S".
+000880     05  CM2-SW-FIN-LECTURA       PIC X(01) VALUE "N".
+000890         88  CM2-FIN-LECTURA             VALUE "S".
+000900     05  CM2-SW-ENCONTRADO        PIC X(01) VALUE "N".
+000910         88  CM2-ENCONTRADO              VALUE "S".
+000920         88  CM2-NO-ENCONTRADO           VALUE "N".
+000930 
+000940 01  CM2-FILE-STATUS               PIC X(02).
+000950     88  CM2-STATUS-OK                   VALUE "00".
+000960     88  CM2-STATUS-DUPLICADO            VALUE "05" "22".
+000970     88  CM2-STATUS-NO-EXISTE            VALUE "23" "35".
+000980 
+000990 01  CM2-AUDIT-STATUS             PIC X(02).
+001000     88  CM2-AUDIT-STATUS-OK             VALUE "00".
+001010 
+001020 01  CM2-USUARIO                  PIC X(08).
+001030 01  CM2-ANTES-APELLIDO            PIC X(20) VALUE SPACES.
+001040 01  CM2-ANTES-NOMBRE              PIC X(15) VALUE SPACES.
+001050 01  CM2-ANTES-EDAD                PIC 9(03) VALUE ZERO.
+001060 
+001070 01  CM2-OPCION                    PIC 9(01).
+001080 01  CM2-ULTIMO-ID                 PIC 9(06) VALUE ZERO.
+001090 01  CM2-ID-BUSCADO                PIC 9(06).
+001100 01  CM2-EDAD-ENTRADA              PIC X(03).
+001101 01  CM2-EDAD-JUSTIFICADA          PIC X(03) JUSTIFIED RIGHT.
+001110 01  CM2-SW-EDAD-OK                PIC X(01) VALUE "N".
+001120     88  CM2-EDAD-VALIDA                 VALUE "S".
+001130 01  CM2-SW-CONFIRMA                PIC X(01) VALUE "S".
+001140     88  CM2-CONFIRMA                    VALUE "S".
+001150 01  CM2-CONFIRMA-ENTRADA           PIC X(01).
+001160******************************************************************
+001170 PROCEDURE DIVISION.
+001180 
+001190 0000-MAINLINE.
+001200     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001210     PERFORM 2000-PROCESAR-MENU THRU 2000-EXIT
+001220         UNTIL CM2-FIN.
+001230     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+001240     STOP RUN.
+001250 
+001260******************************************************************
+001270*INICIALIZAR: abre el maestro de clientes (lo crea si todavia no
+001280*existe) y ubica el ultimo CLIENTE-ID usado para poder asignar
+001290*el siguiente numero en las altas.
+001300******************************************************************
+001310 1000-INICIALIZAR.
+001320     DISPLAY "Ingrese su identificacion de usuario".
+001330     ACCEPT CM2-USUARIO.
+001340     OPEN I-O CUSTOMER-MASTER.
+001350     IF NOT CM2-STATUS-OK
+001360         OPEN OUTPUT CUSTOMER-MASTER
+001370         CLOSE CUSTOMER-MASTER
+001380         OPEN I-O CUSTOMER-MASTER
+001390     END-IF.
+001400     OPEN EXTEND CUSTOMER-AUDIT-LOG.
+001410     IF NOT CM2-AUDIT-STATUS-OK
+001420         OPEN OUTPUT CUSTOMER-AUDIT-LOG
+001430     END-IF.
+001440     PERFORM 1500-OBTENER-ULTIMO-ID THRU 1500-EXIT.
+001450 1000-EXIT.
+001460     EXIT.
+001470 
+001480 1500-OBTENER-ULTIMO-ID.
+001490     MOVE ZERO TO CM2-ULTIMO-ID.
+001500     MOVE LOW-VALUES TO CM-CLIENTE-ID.
+001510     SET CM2-SW-FIN-LECTURA TO "N".
+001520     START CUSTOMER-MASTER KEY IS NOT LESS THAN CM-CLIENTE-ID
+001530         INVALID KEY SET CM2-FIN-LECTURA TO TRUE
+001540     END-START.
+001550     PERFORM 1600-LEER-SIGUIENTE-ID THRU 1600-EXIT
+001560         UNTIL CM2-FIN-LECTURA.
+001570 1500-EXIT.
+001580     EXIT.
+001590 
+001600 1600-LEER-SIGUIENTE-ID.
+001610     READ CUSTOMER-MASTER NEXT RECORD
+001620         AT END
+001630             SET CM2-FIN-LECTURA TO TRUE
+001640         NOT AT END
+001650             MOVE CM-CLIENTE-ID TO CM2-ULTIMO-ID
+001660     END-READ.
+001670 1600-EXIT.
+001680     EXIT.
+001690 
+001700******************************************************************
+001710*PROCESAR-MENU: despliega el menu de opciones y enruta al modo
+001720*de mantenimiento elegido por el operador.
+001730******************************************************************
+001740 2000-PROCESAR-MENU.
+001750     PERFORM 2100-MOSTRAR-MENU THRU 2100-EXIT.
+001760     EVALUATE CM2-OPCION
+001770         WHEN 1
+001780             PERFORM 3000-ALTA THRU 3000-EXIT
+001790         WHEN 2
+001800             PERFORM 4000-MODIFICACION THRU 4000-EXIT
+001810         WHEN 3
+001820             PERFORM 5000-CONSULTA THRU 5000-EXIT
+001830         WHEN 4
+001840             SET CM2-FIN TO TRUE
+001850         WHEN OTHER
+001860             DISPLAY "Opcion invalida"
+001870     END-EVALUATE.
+001880 2000-EXIT.
+001890     EXIT.
+001900 
+001910 2100-MOSTRAR-MENU.
+001920     DISPLAY " ".
+001930     DISPLAY "1-Alta  2-Modificacion  3-Consulta  4-Fin".
+001940     DISPLAY "Ingrese opcion: ".
+001950     ACCEPT CM2-OPCION.
+001960 2100-EXIT.
+001970     EXIT.
+001980 
+001990******************************************************************
+002000*ALTA: da de alta un cliente nuevo asignandole el proximo
+002010*CLIENTE-ID disponible.
+002020******************************************************************
+002030 3000-ALTA.
+002040     PERFORM INGRESAR-NOMBRE THRU INGRESAR-APELLIDO.
+002050     PERFORM INGRESAR-EDAD.
+002060     MOVE "S" TO CM2-SW-CONFIRMA.
+002070     PERFORM 3500-VERIFICAR-DUPLICADO THRU 3500-EXIT.
+002080     IF CM2-ENCONTRADO
+002090         DISPLAY "** Ya existe un cliente con ese nombre y"
+002100         DISPLAY "   apellido, con ID " CM-CLIENTE-ID " **"
+002110         PERFORM 3600-CONFIRMAR-ALTA THRU 3600-EXIT
+002120     END-IF.
+002130     IF CM2-CONFIRMA
+002140         ADD 1 TO CM2-ULTIMO-ID
+002150         MOVE CM2-ULTIMO-ID TO CM-CLIENTE-ID
+002160         MOVE APELLIDO       TO CM-APELLIDO
+002170         MOVE NOMBRE         TO CM-NOMBRE
+002180         MOVE EDAD           TO CM-EDAD
+002190         WRITE CM-CUSTOMER-RECORD
+002200         DISPLAY "Cliente alta con ID: " CM-CLIENTE-ID
+002210         PERFORM MOSTRAR-DATOS
+002220         MOVE SPACES TO CM2-ANTES-APELLIDO
+002230         MOVE SPACES TO CM2-ANTES-NOMBRE
+002240         MOVE ZERO   TO CM2-ANTES-EDAD
+002250         MOVE "ALTA" TO AL-OPERACION
+002260         PERFORM 8000-AUDITAR THRU 8000-EXIT
+002270     ELSE
+002280         DISPLAY "Alta cancelada por el operador"
+002290     END-IF.
+002300 3000-EXIT.
+002310     EXIT.
+002320 
+002330******************************************************************
+002340*VERIFICAR-DUPLICADO: busca por la clave alterna APELLIDO-NOMBRE
+002350*para detectar si ya existe un cliente cargado con el mismo
+002360*nombre y apellido antes de confirmar el alta.
+002370******************************************************************
+002380 3500-VERIFICAR-DUPLICADO.
+002390     MOVE APELLIDO TO CM-APELLIDO.
+002400     MOVE NOMBRE   TO CM-NOMBRE.
+002410     READ CUSTOMER-MASTER KEY IS CM-APELLIDO-NOMBRE
+002420         INVALID KEY
+002430             SET CM2-NO-ENCONTRADO TO TRUE
+002440         NOT INVALID KEY
+002450             SET CM2-ENCONTRADO TO TRUE
+002460     END-READ.
+002470 3500-EXIT.
+002480     EXIT.
+002490 
+002500 3600-CONFIRMAR-ALTA.
+002510     DISPLAY "Desea continuar con el alta de todos modos? (S/N)".
+002520     ACCEPT CM2-CONFIRMA-ENTRADA.
+002530     IF CM2-CONFIRMA-ENTRADA = "N" OR CM2-CONFIRMA-ENTRADA = "n"
+002540         MOVE "N" TO CM2-SW-CONFIRMA
+002550     END-IF.
+002560 3600-EXIT.
+002570     EXIT.
+002580 
+002590 INGRESAR-NOMBRE.
+002600     DISPLAY "Ingrese su nombre".
+002610     ACCEPT NOMBRE.
+002620 
+002630 INGRESAR-APELLIDO.
+002640     DISPLAY "Ingrese su apellido".
+002650     ACCEPT APELLIDO.
+002660 
+002670******************************************************************
+002680*INGRESAR-EDAD: reingresa hasta que la edad sea numerica y este
+002690*dentro del rango aceptado (0 a 120 anios).
+002700******************************************************************
+002710 INGRESAR-EDAD.
+002720     MOVE "N" TO CM2-SW-EDAD-OK.
+002730     PERFORM 1700-PEDIR-EDAD THRU 1700-EXIT
+002740         UNTIL CM2-EDAD-VALIDA.
+002750 
+002760 1700-PEDIR-EDAD.
+002770     DISPLAY "Ingrese su edad (0-120)".
+002780     ACCEPT CM2-EDAD-ENTRADA.
+002781     IF CM2-EDAD-ENTRADA(3:1) NOT = SPACE
+002782         MOVE CM2-EDAD-ENTRADA TO CM2-EDAD-JUSTIFICADA
+002783     ELSE
+002784         IF CM2-EDAD-ENTRADA(2:1) NOT = SPACE
+002785             MOVE "0" TO CM2-EDAD-JUSTIFICADA(1:1)
+002786             MOVE CM2-EDAD-ENTRADA(1:2)
+002787                 TO CM2-EDAD-JUSTIFICADA(2:2)
+002788         ELSE
+002789             MOVE "00" TO CM2-EDAD-JUSTIFICADA(1:2)
+002790             MOVE CM2-EDAD-ENTRADA(1:1)
+002791                 TO CM2-EDAD-JUSTIFICADA(3:1)
+002792         END-IF
+002793     END-IF.
+002794     IF CM2-EDAD-JUSTIFICADA IS NUMERIC
+002800         MOVE CM2-EDAD-JUSTIFICADA TO EDAD
+002810         IF EDAD <= 120
+002820             SET CM2-EDAD-VALIDA TO TRUE
+002830         ELSE
+002840             DISPLAY "Edad fuera de rango (0-120), reingrese"
+002850         END-IF
+002860     ELSE
+002870         DISPLAY "Edad invalida, debe ser numerica, reingrese"
+002880     END-IF.
+002890 1700-EXIT.
+002900     EXIT.
+002910 
+002920 MOSTRAR-DATOS.
+002930     DISPLAY "Nombre: " NOMBRE "Apellido: " APELLIDO
+002940         "Edad: " EDAD.
+002950 
+002960******************************************************************
+002970*MODIFICACION: busca un cliente por CLIENTE-ID y reemplaza sus
+002980*datos por los nuevos valores ingresados.
+002990******************************************************************
+003000 4000-MODIFICACION.
+003010     DISPLAY "Ingrese el ID de cliente a modificar".
+003020     ACCEPT CM2-ID-BUSCADO.
+003030     MOVE CM2-ID-BUSCADO TO CM-CLIENTE-ID.
+003040     READ CUSTOMER-MASTER
+003050         INVALID KEY
+003060             SET CM2-NO-ENCONTRADO TO TRUE
+003070         NOT INVALID KEY
+003080             SET CM2-ENCONTRADO TO TRUE
+003090     END-READ.
+003100     IF CM2-NO-ENCONTRADO
+003110         DISPLAY "No existe un cliente con ese ID"
+003120     ELSE
+003130         DISPLAY "Datos actuales:"
+003140         MOVE CM-NOMBRE   TO NOMBRE
+003150         MOVE CM-APELLIDO TO APELLIDO
+003160         MOVE CM-EDAD     TO EDAD
+003170         PERFORM MOSTRAR-DATOS
+003180         MOVE CM-APELLIDO TO CM2-ANTES-APELLIDO
+003190         MOVE CM-NOMBRE   TO CM2-ANTES-NOMBRE
+003200         MOVE CM-EDAD     TO CM2-ANTES-EDAD
+003210         PERFORM INGRESAR-NOMBRE THRU INGRESAR-APELLIDO
+003220         PERFORM INGRESAR-EDAD
+003230         MOVE APELLIDO TO CM-APELLIDO
+003240         MOVE NOMBRE   TO CM-NOMBRE
+003250         MOVE EDAD     TO CM-EDAD
+003260         REWRITE CM-CUSTOMER-RECORD
+003270         DISPLAY "Cliente modificado"
+003280         MOVE "MODIFICAC" TO AL-OPERACION
+003290         PERFORM 8000-AUDITAR THRU 8000-EXIT
+003300     END-IF.
+003310 4000-EXIT.
+003320     EXIT.
+003330 
+003340******************************************************************
+003350*CONSULTA: busca un cliente por CLIENTE-ID y muestra sus datos.
+003360******************************************************************
+003370 5000-CONSULTA.
+003380     DISPLAY "Ingrese el ID de cliente a consultar".
+003390     ACCEPT CM2-ID-BUSCADO.
+003400     MOVE CM2-ID-BUSCADO TO CM-CLIENTE-ID.
+003410     READ CUSTOMER-MASTER
+003420         INVALID KEY
+003430             SET CM2-NO-ENCONTRADO TO TRUE
+003440         NOT INVALID KEY
+003450             SET CM2-ENCONTRADO TO TRUE
+003460     END-READ.
+003470     IF CM2-NO-ENCONTRADO
+003480         DISPLAY "No existe un cliente con ese ID"
+003490     ELSE
+003500         MOVE CM-NOMBRE   TO NOMBRE
+003510         MOVE CM-APELLIDO TO APELLIDO
+003520         MOVE CM-EDAD     TO EDAD
+003530         PERFORM MOSTRAR-DATOS
+003540     END-IF.
+003550 5000-EXIT.
+003560     EXIT.
+003570 
+003580******************************************************************
+003590*AUDITAR: deja constancia en CUSTOMER-AUDIT-LOG de quien hizo el
+003600*cambio, cuando, y los valores del cliente antes y despues.
+003610******************************************************************
+003620 8000-AUDITAR.
+003630     ACCEPT AL-FECHA FROM DATE YYYYMMDD.
+003640     ACCEPT AL-HORA FROM TIME.
+003650     MOVE CM2-USUARIO         TO AL-USUARIO.
+003660     MOVE CM-CLIENTE-ID       TO AL-CLIENTE-ID.
+003670     MOVE CM2-ANTES-APELLIDO  TO AL-APELLIDO-ANTES.
+003680     MOVE CM2-ANTES-NOMBRE    TO AL-NOMBRE-ANTES.
+003690     MOVE CM2-ANTES-EDAD      TO AL-EDAD-ANTES.
+003700     MOVE CM-APELLIDO         TO AL-APELLIDO-DESPUES.
+003710     MOVE CM-NOMBRE           TO AL-NOMBRE-DESPUES.
+003720     MOVE CM-EDAD             TO AL-EDAD-DESPUES.
+003730     WRITE AL-AUDIT-RECORD.
+003740 8000-EXIT.
+003750     EXIT.
+003760 
+003770******************************************************************
+003780*FINALIZAR: cierra el maestro de clientes.
+003790******************************************************************
+003800 9000-FINALIZAR.
+003810     CLOSE CUSTOMER-MASTER.
+003820     CLOSE CUSTOMER-AUDIT-LOG.
+003830 9000-EXIT.
+003840     EXIT.
+003850 
+003860 END PROGRAM Ejercicio2.

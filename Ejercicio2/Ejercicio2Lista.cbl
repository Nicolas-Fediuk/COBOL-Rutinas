@@ -0,0 +1,225 @@
+000100******************************************************************
+000110*PROGRAMA    : Ejercicio2Lista
+000120*AUTOR       : R. Fediuk - Sistemas
+000130*INSTALACION : Casa Central
+000140*FECHA ESCR. : 2026-08-09
+000150*FECHA COMP. :
+000160*PROPOSITO   : Listado alfabetico del maestro de clientes
+000170*              (CUSTOMER-MASTER), ordenado por APELLIDO y
+000180*              NOMBRE, con salto de pagina y contador de
+000190*              clientes listados.
+000200******************************************************************
+000210*HISTORIAL DE MODIFICACIONES
+000220*FECHA       INIC.  DESCRIPCION
+000230*----------  -----  -------------------------------------------
+000240*2026-08-09  RF     Version original.
+000250*2026-08-09  RF     Checkpoint/restart: graba el avance cada
+000260*                   V2-INTERVALO-CHECKPOINT clientes en
+000270*                   CUSTOMER-LIST-CHECKPOINT-FILE, para poder
+000280*                   reanudar el listado sin repetir clientes ya
+000290*                   impresos.
+000295*2026-08-09  RF     1000-INICIALIZAR verifica V2-FILE-STATUS
+000296*                   despues de abrir CUSTOMER-MASTER: si el
+000297*                   maestro todavia no existe, el listado termina
+000298*                   con aviso en vez de continuar con START/READ
+000299*                   sobre un archivo no abierto.
+000300******************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. Ejercicio2Lista.
+000330 AUTHOR. R. FEDIUK.
+000340 INSTALLATION. CASA CENTRAL.
+000350 DATE-WRITTEN. 2026-08-09.
+000360 DATE-COMPILED.
+000370******************************************************************
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS CM-CLIENTE-ID
+000450         ALTERNATE RECORD KEY IS CM-APELLIDO-NOMBRE
+000460             WITH DUPLICATES
+000470         FILE STATUS IS V2-FILE-STATUS.
+000480     SELECT CUSTOMER-LIST-CHECKPOINT-FILE ASSIGN TO "CUSTLSCK"
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS V2-CKP-STATUS.
+000510******************************************************************
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  CUSTOMER-MASTER
+000550     LABEL RECORDS ARE STANDARD.
+000560     COPY CUSTMAST.
+000570 
+000580 FD  CUSTOMER-LIST-CHECKPOINT-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600     COPY CHECKPT.
+000610 
+000620 WORKING-STORAGE SECTION.
+000630 01  V2-FILE-STATUS              PIC X(02).
+000635     88  V2-STATUS-OK                  VALUE "00".
+000640 
+000650 01  V2-SWITCHES.
+000660     05  V2-SW-FIN               PIC X(01) VALUE "N".
+000670         88  V2-FIN                     VALUE "S".
+000680 
+000690 01  V2-CONSTANTES.
+000700     05  V2-MAX-LINEAS           PIC 9(02) VALUE 20.
+000710 
+000720 01  V2-CONTADORES.
+000730     05  V2-CONTADOR-CLIENTES    PIC 9(06) VALUE ZERO.
+000740     05  V2-LINEAS-PAGINA        PIC 9(02) VALUE ZERO.
+000750     05  V2-PAGINA               PIC 9(04) VALUE ZERO.
+000760 
+000770 01  V2-CKP-STATUS               PIC X(02).
+000780     88  V2-CKP-OK                     VALUE "00".
+000790 
+000800 01  V2-CHECKPOINT-CONTROL.
+000810     05  V2-SW-RESTART           PIC X(01) VALUE "N".
+000820         88  V2-HAY-RESTART             VALUE "S".
+000830     05  V2-INTERVALO-CHECKPOINT PIC 9(04) COMP VALUE 100.
+000840     05  V2-REGISTROS-A-SALTAR   PIC 9(08) COMP VALUE ZERO.
+000850     05  V2-CKP-COCIENTE         PIC 9(08) COMP VALUE ZERO.
+000860     05  V2-CKP-RESIDUO          PIC 9(08) COMP VALUE ZERO.
+000870******************************************************************
+000880 PROCEDURE DIVISION.
+000890 
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000920     PERFORM 2000-LISTAR-CLIENTE THRU 2000-EXIT
+000930         UNTIL V2-FIN.
+000940     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000950     STOP RUN.
+000960 
+000970******************************************************************
+000980*INICIALIZAR: abre el maestro de clientes y se posiciona al
+000990*comienzo del orden alfabetico (clave alterna APELLIDO-NOMBRE); si
+001000*existe un checkpoint de un listado anterior, salta los clientes
+001010*ya impresos antes de continuar.
+001020******************************************************************
+001030 1000-INICIALIZAR.
+001040     OPEN INPUT CUSTOMER-MASTER.
+001041     IF NOT V2-STATUS-OK
+001042         DISPLAY "No se pudo abrir CUSTOMER-MASTER, status "
+001043             V2-FILE-STATUS
+001044         SET V2-FIN TO TRUE
+001045     ELSE
+001050         MOVE LOW-VALUES TO CM-APELLIDO-NOMBRE
+001055         START CUSTOMER-MASTER
+001057             KEY IS NOT LESS THAN CM-APELLIDO-NOMBRE
+001070             INVALID KEY SET V2-FIN TO TRUE
+001080         END-START
+001090         PERFORM 1050-VERIFICAR-RESTART THRU 1050-EXIT
+001100         IF V2-HAY-RESTART
+001110             PERFORM 1060-SALTAR-REGISTRO THRU 1060-EXIT
+001120                 V2-REGISTROS-A-SALTAR TIMES
+001130             MOVE V2-REGISTROS-A-SALTAR TO V2-CONTADOR-CLIENTES
+001140         END-IF
+001150         PERFORM 1100-LEER-SIGUIENTE THRU 1100-EXIT
+001160         IF NOT V2-FIN
+001170             PERFORM 1200-ENCABEZADO THRU 1200-EXIT
+001180         END-IF
+001181     END-IF.
+001190 1000-EXIT.
+001200     EXIT.
+001210 
+001220 1050-VERIFICAR-RESTART.
+001230     OPEN INPUT CUSTOMER-LIST-CHECKPOINT-FILE.
+001240     IF V2-CKP-OK
+001250         READ CUSTOMER-LIST-CHECKPOINT-FILE
+001260             AT END
+001270                 CONTINUE
+001280         END-READ
+001290         IF CK-ULTIMO-REGISTRO > ZERO
+001300             MOVE CK-ULTIMO-REGISTRO TO V2-REGISTROS-A-SALTAR
+001310             SET V2-HAY-RESTART TO TRUE
+001320             DISPLAY "Reanudando despues del cliente numero "
+001330                 V2-REGISTROS-A-SALTAR
+001340         END-IF
+001350         CLOSE CUSTOMER-LIST-CHECKPOINT-FILE
+001360     END-IF.
+001370 1050-EXIT.
+001380     EXIT.
+001390 
+001400 1060-SALTAR-REGISTRO.
+001410     READ CUSTOMER-MASTER NEXT RECORD
+001420         AT END
+001430             SET V2-FIN TO TRUE
+001440     END-READ.
+001450 1060-EXIT.
+001460     EXIT.
+001470 
+001480 1100-LEER-SIGUIENTE.
+001490     READ CUSTOMER-MASTER NEXT RECORD
+001500         AT END
+001510             SET V2-FIN TO TRUE
+001520     END-READ.
+001530 1100-EXIT.
+001540     EXIT.
+001550 
+001560******************************************************************
+001570*ENCABEZADO: imprime el titulo de pagina cada vez que se cumple
+001580*el maximo de lineas por pagina.
+001590******************************************************************
+001600 1200-ENCABEZADO.
+001610     ADD 1 TO V2-PAGINA.
+001620     MOVE ZERO TO V2-LINEAS-PAGINA.
+001630     DISPLAY " ".
+001640     DISPLAY "LISTADO DE CLIENTES - Pagina: " V2-PAGINA.
+001650     DISPLAY "APELLIDO             NOMBRE          EDAD   ID".
+001660     DISPLAY "------------------------------------------------".
+001670 1200-EXIT.
+001680     EXIT.
+001690 
+001700******************************************************************
+001710*LISTAR-CLIENTE: imprime un cliente y avanza al siguiente,
+001720*controlando el salto de pagina y el contador general.
+001730******************************************************************
+001740 2000-LISTAR-CLIENTE.
+001750     IF V2-LINEAS-PAGINA NOT LESS THAN V2-MAX-LINEAS
+001760         PERFORM 1200-ENCABEZADO THRU 1200-EXIT
+001770     END-IF.
+001780     ADD 1 TO V2-CONTADOR-CLIENTES.
+001790     ADD 1 TO V2-LINEAS-PAGINA.
+001800     DISPLAY CM-APELLIDO " " CM-NOMBRE " " CM-EDAD " "
+001810         CM-CLIENTE-ID.
+001820     DIVIDE V2-CONTADOR-CLIENTES BY V2-INTERVALO-CHECKPOINT
+001830         GIVING V2-CKP-COCIENTE
+001840         REMAINDER V2-CKP-RESIDUO.
+001850     IF V2-CKP-RESIDUO = ZERO
+001860         PERFORM 1800-GRABAR-CHECKPOINT THRU 1800-EXIT
+001870     END-IF.
+001880     PERFORM 1100-LEER-SIGUIENTE THRU 1100-EXIT.
+001890 2000-EXIT.
+001900     EXIT.
+001910 
+001920******************************************************************
+001930*GRABAR-CHECKPOINT: deja constancia de cuantos clientes ya estan
+001940*impresos, para que un reinicio no repita el listado desde cero.
+001950******************************************************************
+001960 1800-GRABAR-CHECKPOINT.
+001970     OPEN OUTPUT CUSTOMER-LIST-CHECKPOINT-FILE.
+001980     MOVE "EJER2LST" TO CK-PROGRAMA.
+001990     MOVE V2-CONTADOR-CLIENTES TO CK-ULTIMO-REGISTRO.
+002000     ACCEPT CK-FECHA FROM DATE YYYYMMDD.
+002010     ACCEPT CK-HORA FROM TIME.
+002020     WRITE CK-CHECKPOINT-RECORD.
+002030     CLOSE CUSTOMER-LIST-CHECKPOINT-FILE.
+002040 1800-EXIT.
+002050     EXIT.
+002060 
+002070******************************************************************
+002080*FINALIZAR: informa el total de clientes listados y cierra el
+002090*archivo.
+002100******************************************************************
+002110 9000-FINALIZAR.
+002120     DISPLAY " ".
+002130     DISPLAY "Cantidad total de clientes listados: "
+002140         V2-CONTADOR-CLIENTES.
+002150     CLOSE CUSTOMER-MASTER.
+002160     OPEN OUTPUT CUSTOMER-LIST-CHECKPOINT-FILE.
+002170     CLOSE CUSTOMER-LIST-CHECKPOINT-FILE.
+002180 9000-EXIT.
+002190     EXIT.
+002200 
+002210 END PROGRAM Ejercicio2Lista.

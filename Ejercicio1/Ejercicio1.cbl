@@ -1,39 +1,452 @@
-      ******************************************************************
-      *Hacer un programa para ingresar por teclado el importe de una venta y el porcentaje de
-      *descuento aplicada a la misma y luego informar por pantalla el importa a pagar.
-      *Ejemplo 1. Si el importe de la venta es $ 1.200 y el descuento es el 15% entonces el total a
-      *pagar será de $ 1.020.
-      *Ejemplo 2. Si el importe de la venta es $ 800 y el descuento es el 0% entonces el total a pagar
-      *será de $ 800.
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Ejercicio1.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  MONTO pic 9(6).
-       01  DESCUENTO pic 9(2).
-       01  DESCUENTO-TOTAL pic 9(6).
-       01  TOTAL pic 9(6)v9(2).
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "Ingrese el monto".
-           ACCEPT MONTO.
-           DISPLAY "Ingrese el descuento"
-           ACCEPT DESCUENTO.
-
-           PERFORM CALCULO.
-           PERFORM MOSTRAR-TOTAL.
-
-           CALCULO.
-                COMPUTE DESCUENTO-TOTAL = (MONTO * DESCUENTO)
-                / 100.
-                COMPUTE TOTAL = MONTO - DESCUENTO-TOTAL.
-
-           MOSTRAR-TOTAL.
-               DISPLAY "Total a pagar: "TOTAL.
-               STOP RUN.
-
-       END PROGRAM Ejercicio1.
+000100******************************************************************
+000110*PROGRAMA    : Ejercicio1
+000120*AUTOR       : R. Fediuk - Sistemas
+000130*INSTALACION : Casa Central
+000140*FECHA ESCR. : 2024-03-02
+000150*FECHA COMP. :
+000160*PROPOSITO   : Calcular el importe a pagar de una venta, dado
+000170*              el monto y el porcentaje de descuento aplicado.
+000180*Ejemplo 1. Si el importe de la venta es $ 1.200 y el descuento
+000190*es el 15% entonces el total a pagar sera $ 1.020.
+000200*Ejemplo 2. Si el importe de la venta es $ 800 y el descuento
+000210*es el 0% entonces el total a pagar sera $ 800.
+000220******************************************************************
+000230*HISTORIAL DE MODIFICACIONES
+000240*FECHA       INIC.  DESCRIPCION
+000250*----------  -----  -------------------------------------------
+000260*2024-03-02  RF     Version original, una venta por ejecucion.
+000270*2026-08-09  RF     Modo batch: lee SALES-TRANS-FILE y procesa
+000280*                   todas las ventas del dia, registro a registro.
+000290*2026-08-09  RF     Valida el descuento contra el tope autorizado
+000300*                   (30%, o mas con codigo de gerencia) antes de
+000310*                   calcular; las ventas rechazadas van a
+000320*                   SALES-EXCEPTION-FILE en lugar de calcularse.
+000330*2026-08-09  RF     Acumuladores de cierre de caja (cantidad de
+000340*                   ventas, suma de monto, descuento y total) con
+000350*                   reporte resumen de fin de dia.
+000360*2026-08-09  RF     Agrega cupon de descuento fijo (aplicado antes
+000370*                   del porcentaje) e IVA sobre el neto; el recibo
+000380*                   ahora detalla monto, descuentos, neto, IVA y
+000390*                   total por separado.
+000400*2026-08-09  RF     Graba cada venta calculada en SALES-HISTORY
+000410*                   con numero de secuencia y fecha/hora, para
+000420*                   poder reconstruir el dia despues del cierre.
+000430*2026-08-09  RF     Checkpoint/restart: graba el avance cada
+000440*                   V1-INTERVALO-CHECKPOINT registros en
+000450*                   SALES-CHECKPOINT-FILE, para poder reanudar un
+000460*                   corte sin reprocesar las ventas ya grabadas.
+000461*2026-08-09  RF     El checkpoint ahora tambien graba y restaura
+000462*                   los acumuladores de cierre y el ultimo numero
+000463*                   de secuencia de SALES-HISTORY, para que un
+000464*                   reinicio no subestime el resumen del dia ni
+000465*                   duplique numeros de secuencia ya grabados.
+000466*                   Rechaza tambien el cupon que supera el monto
+000467*                   de la venta, antes de calcularla.
+000468*2026-08-09  RF     TOTAL y SH-TOTAL se amplian a 7 enteros: con
+000469*                   el IVA sumado sobre el neto, el total puede
+000470*                   superar el monto bruto de la venta y excedia
+000471*                   los 6 enteros originales. SH-HISTORY-RECORD
+000472*                   tambien graba ahora el cupon, el neto y el
+000473*                   IVA de cada venta por separado.
+000474*2026-08-09  RF     3000-CALCULO: el descuento y el neto se
+000475*                   calculaban con formulas de tres y cuatro
+000476*                   terminos en un solo COMPUTE, lo que hacia
+000477*                   perder precision en el redondeo intermedio.
+000478*                   Se parten en pasos de dos terminos cada uno,
+000479*                   con V1-BASE-DESCUENTO y V1-PROD-DESCUENTO
+000480*                   como campos intermedios.
+000482*2026-08-09  RF     V1-SUMA-MONTO/V1-SUMA-DESCUENTO/
+000483*                   V1-TOTAL-GENERAL (y los CK-ACUMULADOR que los
+000484*                   respaldan) se amplian a 10 enteros: a 8, un
+000485*                   corte de varios miles de ventas los desborda
+000486*                   sin aviso. Se agrega tambien SX-CUPON al
+000487*                   registro de excepciones, para que el listado
+000488*                   de rechazos muestre el cupon que provoco el
+000489*                   rechazo.
+000490*2026-08-09  RF     El checkpoint de SALES-TRANS-FILE pasa a
+000491*                   grabarse despues de cada registro (antes
+000492*                   cada V1-INTERVALO-CHECKPOINT): con el
+000493*                   checkpoint cada 100 registros, un reinicio
+000494*                   solo saltaba hasta el ultimo checkpoint, no
+000495*                   hasta el ultimo registro realmente grabado en
+000496*                   SALES-HISTORY-FILE, y reprocesaba esa
+000497*                   diferencia bajo los mismos numeros de
+000498*                   secuencia ya escritos, duplicando el
+000499*                   historial que req004 usa para reconciliar
+000500*                   contra el deposito bancario. Grabar el
+000501*                   checkpoint a cada registro tiene un costo de
+000502*                   E/S mayor, pero mantiene el punto de reinicio
+000503*                   siempre igual al ultimo registro realmente
+000504*                   procesado.
+000505*2026-08-09  RF     1000-INICIALIZAR valida el FILE STATUS al
+000506*                   abrir SALES-TRANS-FILE, en vez de continuar
+000507*                   sobre un archivo no abierto si se ejecuta el
+000508*                   programa fuera de la ventana nocturna.
+000509******************************************************************
+000480 IDENTIFICATION DIVISION.
+000490 PROGRAM-ID. Ejercicio1.
+000500 AUTHOR. R. FEDIUK.
+000510 INSTALLATION. CASA CENTRAL.
+000520 DATE-WRITTEN. 2024-03-02.
+000530 DATE-COMPILED.
+000540******************************************************************
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT SALES-TRANS-FILE ASSIGN TO "SALESTRN"
+000590         ORGANIZATION IS SEQUENTIAL
+000595         FILE STATUS IS V1-TRANS-STATUS.
+000600     SELECT SALES-EXCEPTION-FILE ASSIGN TO "SALESEXC"
+000610         ORGANIZATION IS SEQUENTIAL.
+000620     SELECT SALES-HISTORY-FILE ASSIGN TO "SALESHST"
+000630         ORGANIZATION IS SEQUENTIAL.
+000640     SELECT SALES-CHECKPOINT-FILE ASSIGN TO "SALESCKP"
+000650         ORGANIZATION IS SEQUENTIAL
+000660         FILE STATUS IS V1-CKP-STATUS.
+000670******************************************************************
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  SALES-TRANS-FILE
+000710     LABEL RECORDS ARE STANDARD.
+000720 01  ST-TRANS-RECORD.
+000730     05  ST-MONTO                PIC 9(06).
+000740     05  ST-DESCUENTO            PIC 9(02).
+000750     05  ST-CAJERO               PIC X(05).
+000760     05  ST-COD-AUTORIZACION     PIC X(04).
+000770     05  ST-CUPON                PIC 9(04)V9(02).
+000780     05  FILLER                  PIC X(05).
+000790 
+000800 FD  SALES-EXCEPTION-FILE
+000810     LABEL RECORDS ARE STANDARD.
+000820 01  SX-EXCEPTION-RECORD.
+000830     05  SX-CAJERO               PIC X(05).
+000840     05  SX-MONTO                PIC 9(06).
+000850     05  SX-DESCUENTO            PIC 9(02).
+000855     05  SX-CUPON                PIC 9(04)V9(02).
+000860     05  SX-MOTIVO               PIC X(55).
+000870 
+000880 FD  SALES-HISTORY-FILE
+000890     LABEL RECORDS ARE STANDARD.
+000900 01  SH-HISTORY-RECORD.
+000910     05  SH-SECUENCIA            PIC 9(06).
+000920     05  SH-FECHA                PIC 9(08).
+000930     05  SH-HORA                 PIC 9(08).
+000940     05  SH-CAJERO               PIC X(05).
+000950     05  SH-MONTO                PIC 9(06).
+000960     05  SH-DESCUENTO            PIC 9(02).
+000970     05  SH-DESCUENTO-TOTAL      PIC 9(06).
+000975     05  SH-CUPON                PIC 9(04)V9(02).
+000976     05  SH-NETO                 PIC 9(06)V9(02).
+000977     05  SH-IVA                  PIC 9(06)V9(02).
+000980     05  SH-TOTAL                PIC 9(07)V9(02).
+000990 
+001000 FD  SALES-CHECKPOINT-FILE
+001010     LABEL RECORDS ARE STANDARD.
+001020     COPY CHECKPT.
+001030 
+001040 WORKING-STORAGE SECTION.
+001050 01  MONTO                       PIC 9(6).
+001060 01  DESCUENTO                   PIC 9(2).
+001070 01  DESCUENTO-TOTAL             PIC 9(6).
+001080 01  TOTAL                       PIC 9(7)V9(2).
+001090 
+001100 01  CUPON                       PIC 9(4)V9(2).
+001110 01  NETO                        PIC 9(6)V9(2).
+001120 01  IVA-MONTO                   PIC 9(6)V9(2).
+001121 01  V1-BASE-DESCUENTO           PIC 9(6)V9(2).
+001122 01  V1-PROD-DESCUENTO           PIC 9(8)V9(2).
+001130 
+001140 01  V1-SWITCHES.
+001150     05  V1-SW-FIN-ARCHIVO       PIC X(01) VALUE "N".
+001160         88  V1-FIN-ARCHIVO             VALUE "S".
+001170     05  V1-SW-DESCUENTO-OK      PIC X(01) VALUE "S".
+001180         88  V1-DESCUENTO-VALIDO        VALUE "S".
+001190         88  V1-DESCUENTO-INVALIDO      VALUE "N".
+001191     05  V1-SW-CUPON-OK          PIC X(01) VALUE "S".
+001192         88  V1-CUPON-VALIDO            VALUE "S".
+001193         88  V1-CUPON-INVALIDO          VALUE "N".
+001200 
+001210 01  V1-CONSTANTES.
+001220     05  V1-TOPE-DESCUENTO       PIC 9(02) VALUE 30.
+001230     05  V1-COD-GERENCIA         PIC X(04) VALUE "GER1".
+001240     05  V1-PORC-IVA             PIC 9(02) VALUE 21.
+001250 
+001260 01  V1-ACUMULADORES.
+001270     05  V1-CANT-VENTAS          PIC 9(06) VALUE ZERO.
+001280     05  V1-SUMA-MONTO           PIC 9(10)V9(02) VALUE ZERO.
+001290     05  V1-SUMA-DESCUENTO       PIC 9(10)V9(02) VALUE ZERO.
+001300     05  V1-TOTAL-GENERAL        PIC 9(10)V9(02) VALUE ZERO.
+001310     05  V1-SEQ-HISTORIA         PIC 9(06) VALUE ZERO.
+001320 
+001330 01  V1-FECHA-HORA-ACTUAL.
+001340     05  V1-FECHA-ACTUAL         PIC 9(08).
+001350     05  V1-HORA-ACTUAL          PIC 9(08).
+001360 
+001370 01  V1-CKP-STATUS               PIC X(02).
+001380     88  V1-CKP-OK                     VALUE "00".
+001381
+001382 01  V1-TRANS-STATUS             PIC X(02).
+001383     88  V1-TRANS-STATUS-OK           VALUE "00".
+001390 
+001400 01  V1-CHECKPOINT-CONTROL.
+001410     05  V1-SW-RESTART           PIC X(01) VALUE "N".
+001420         88  V1-HAY-RESTART             VALUE "S".
+001430     05  V1-INTERVALO-CHECKPOINT PIC 9(04) COMP VALUE 1.
+001440     05  V1-CONTADOR-REGISTROS   PIC 9(08) COMP VALUE ZERO.
+001450     05  V1-REGISTROS-A-SALTAR   PIC 9(08) COMP VALUE ZERO.
+001460     05  V1-CKP-COCIENTE         PIC 9(08) COMP VALUE ZERO.
+001470     05  V1-CKP-RESIDUO          PIC 9(08) COMP VALUE ZERO.
+001480******************************************************************
+001490 PROCEDURE DIVISION.
+001500 
+001510 0000-MAINLINE.
+001520     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001530     PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+001540         UNTIL V1-FIN-ARCHIVO.
+001550     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+001560     STOP RUN.
+001570 
+001580******************************************************************
+001590*INICIALIZAR: abre el archivo de transacciones; si existe un
+001600*checkpoint de un corte anterior, reabre las salidas en modo
+001610*EXTEND y salta las transacciones ya procesadas antes de dejar el
+001620*proceso listo para el ciclo principal.
+001630******************************************************************
+001640 1000-INICIALIZAR.
+001650     OPEN INPUT SALES-TRANS-FILE.
+001655     IF NOT V1-TRANS-STATUS-OK
+001656         DISPLAY "No se pudo abrir SALES-TRANS-FILE, status "
+001657             V1-TRANS-STATUS
+001658         SET V1-FIN-ARCHIVO TO TRUE
+001659     ELSE
+001660         PERFORM 1050-VERIFICAR-RESTART THRU 1050-EXIT
+001670         IF V1-HAY-RESTART
+001680             OPEN EXTEND SALES-EXCEPTION-FILE
+001690             OPEN EXTEND SALES-HISTORY-FILE
+001700             PERFORM 1060-SALTAR-REGISTRO THRU 1060-EXIT
+001710                 V1-REGISTROS-A-SALTAR TIMES
+001720         ELSE
+001730             OPEN OUTPUT SALES-EXCEPTION-FILE
+001740             OPEN OUTPUT SALES-HISTORY-FILE
+001750         END-IF
+001770         PERFORM 1100-LEER-TRANSACCION THRU 1100-EXIT
+001771     END-IF.
+001780 1000-EXIT.
+001790     EXIT.
+001800 
+001810 1050-VERIFICAR-RESTART.
+001820     OPEN INPUT SALES-CHECKPOINT-FILE.
+001830     IF V1-CKP-OK
+001840         READ SALES-CHECKPOINT-FILE
+001850             AT END
+001860                 CONTINUE
+001870         END-READ
+001880         IF CK-ULTIMO-REGISTRO > ZERO
+001890             MOVE CK-ULTIMO-REGISTRO TO V1-REGISTROS-A-SALTAR
+001900             SET V1-HAY-RESTART TO TRUE
+001901             MOVE CK-CONTADOR-1 TO V1-CANT-VENTAS
+001902             MOVE CK-CONTADOR-2 TO V1-SEQ-HISTORIA
+001903             MOVE CK-ACUMULADOR-1 TO V1-SUMA-MONTO
+001904             MOVE CK-ACUMULADOR-2 TO V1-SUMA-DESCUENTO
+001905             MOVE CK-ACUMULADOR-3 TO V1-TOTAL-GENERAL
+001910             DISPLAY "Reanudando despues del registro "
+001920                 V1-REGISTROS-A-SALTAR
+001930         END-IF
+001940         CLOSE SALES-CHECKPOINT-FILE
+001950     END-IF.
+001960 1050-EXIT.
+001970     EXIT.
+001980 
+001990 1060-SALTAR-REGISTRO.
+002000     READ SALES-TRANS-FILE
+002010         AT END
+002020             SET V1-FIN-ARCHIVO TO TRUE
+002030     END-READ.
+002040     ADD 1 TO V1-CONTADOR-REGISTROS.
+002050 1060-EXIT.
+002060     EXIT.
+002070 
+002080 1100-LEER-TRANSACCION.
+002090     READ SALES-TRANS-FILE
+002100         AT END
+002110             SET V1-FIN-ARCHIVO TO TRUE
+002120     END-READ.
+002130 1100-EXIT.
+002140     EXIT.
+002150 
+002160******************************************************************
+002170*PROCESAR-TRANSACCION: calcula y muestra cada venta leida del
+002180*archivo y acumula el total general del dia.
+002190******************************************************************
+002200 2000-PROCESAR-TRANSACCION.
+002210     MOVE ST-MONTO     TO MONTO.
+002220     MOVE ST-DESCUENTO TO DESCUENTO.
+002230     MOVE ST-CUPON     TO CUPON.
+002240     PERFORM 2500-VALIDAR-DESCUENTO THRU 2500-EXIT.
+002241     PERFORM 2600-VALIDAR-CUPON THRU 2600-EXIT.
+002250     IF V1-DESCUENTO-VALIDO AND V1-CUPON-VALIDO
+002260         PERFORM 3000-CALCULO THRU 3000-EXIT
+002270         PERFORM 4000-MOSTRAR-TOTAL THRU 4000-EXIT
+002280         PERFORM 4700-GRABAR-HISTORIA THRU 4700-EXIT
+002290         ADD 1 TO V1-CANT-VENTAS
+002300         ADD MONTO TO V1-SUMA-MONTO
+002310         ADD DESCUENTO-TOTAL TO V1-SUMA-DESCUENTO
+002320         ADD TOTAL TO V1-TOTAL-GENERAL
+002330     ELSE
+002340         PERFORM 4500-RECHAZAR-VENTA THRU 4500-EXIT
+002350     END-IF.
+002360     ADD 1 TO V1-CONTADOR-REGISTROS.
+002370     DIVIDE V1-CONTADOR-REGISTROS BY V1-INTERVALO-CHECKPOINT
+002380         GIVING V1-CKP-COCIENTE
+002390         REMAINDER V1-CKP-RESIDUO.
+002400     IF V1-CKP-RESIDUO = ZERO
+002410         PERFORM 1800-GRABAR-CHECKPOINT THRU 1800-EXIT
+002420     END-IF.
+002430     PERFORM 1100-LEER-TRANSACCION THRU 1100-EXIT.
+002440 2000-EXIT.
+002450     EXIT.
+002460 
+002470******************************************************************
+002480*GRABAR-CHECKPOINT: deja constancia de cuantos registros del
+002490*archivo de transacciones ya estan procesados, para que un
+002500*reinicio no vuelva a calcular ventas ya grabadas.
+002510******************************************************************
+002520 1800-GRABAR-CHECKPOINT.
+002530     OPEN OUTPUT SALES-CHECKPOINT-FILE.
+002531     INITIALIZE CK-CHECKPOINT-RECORD.
+002540     MOVE "EJERCIC1" TO CK-PROGRAMA.
+002550     MOVE V1-CONTADOR-REGISTROS TO CK-ULTIMO-REGISTRO.
+002551     MOVE V1-CANT-VENTAS TO CK-CONTADOR-1.
+002552     MOVE V1-SEQ-HISTORIA TO CK-CONTADOR-2.
+002553     MOVE V1-SUMA-MONTO TO CK-ACUMULADOR-1.
+002554     MOVE V1-SUMA-DESCUENTO TO CK-ACUMULADOR-2.
+002555     MOVE V1-TOTAL-GENERAL TO CK-ACUMULADOR-3.
+002560     ACCEPT CK-FECHA FROM DATE YYYYMMDD.
+002570     ACCEPT CK-HORA FROM TIME.
+002580     WRITE CK-CHECKPOINT-RECORD.
+002590     CLOSE SALES-CHECKPOINT-FILE.
+002600 1800-EXIT.
+002610     EXIT.
+002620 
+002630******************************************************************
+002640*VALIDAR-DESCUENTO: rechaza todo descuento que supere el tope
+002650*autorizado (30%) salvo que la transaccion traiga el codigo de
+002660*autorizacion de gerencia.
+002670******************************************************************
+002680 2500-VALIDAR-DESCUENTO.
+002690     SET V1-DESCUENTO-VALIDO TO TRUE.
+002700     IF DESCUENTO > V1-TOPE-DESCUENTO
+002710         IF ST-COD-AUTORIZACION NOT = V1-COD-GERENCIA
+002720             SET V1-DESCUENTO-INVALIDO TO TRUE
+002730         END-IF
+002740     END-IF.
+002750 2500-EXIT.
+002760     EXIT.
+002765
+002766******************************************************************
+002767*VALIDAR-CUPON: rechaza la venta si el cupon fijo supera el monto
+002768*de la venta, lo que antes producia un total negativo almacenado
+002769*como magnitud positiva en campos sin signo.
+002770******************************************************************
+002775 2600-VALIDAR-CUPON.
+002776     SET V1-CUPON-VALIDO TO TRUE.
+002777     IF CUPON > MONTO
+002778         SET V1-CUPON-INVALIDO TO TRUE
+002779     END-IF.
+002780 2600-EXIT.
+002781     EXIT.
+002782
+002790******************************************************************
+002795*CALCULO: resta primero el cupon plano y luego el porcentaje de
+002800*descuento para obtener el neto; el IVA se calcula sobre el neto
+002810*y se suma para llegar al total a pagar.
+002820******************************************************************
+002830 3000-CALCULO.
+002834     COMPUTE V1-BASE-DESCUENTO = MONTO - CUPON.
+002838     COMPUTE V1-PROD-DESCUENTO = V1-BASE-DESCUENTO * DESCUENTO.
+002842     COMPUTE DESCUENTO-TOTAL = V1-PROD-DESCUENTO / 100.
+002846     COMPUTE NETO = V1-BASE-DESCUENTO.
+002850     SUBTRACT DESCUENTO-TOTAL FROM NETO.
+002870     COMPUTE IVA-MONTO = (NETO * V1-PORC-IVA) / 100.
+002880     COMPUTE TOTAL = NETO + IVA-MONTO.
+002890 3000-EXIT.
+002900     EXIT.
+002910 
+002920 4000-MOSTRAR-TOTAL.
+002930     DISPLAY "Cajero.......: " ST-CAJERO.
+002940     DISPLAY "Monto........: " MONTO.
+002950     DISPLAY "Cupon........: " CUPON.
+002960     DISPLAY "Descuento....: " DESCUENTO-TOTAL.
+002970     DISPLAY "Neto.........: " NETO.
+002980     DISPLAY "IVA..........: " IVA-MONTO.
+002990     DISPLAY "Total a pagar: " TOTAL.
+003000     DISPLAY "----------------------------".
+003010 4000-EXIT.
+003020     EXIT.
+003030 
+003040******************************************************************
+003050*GRABAR-HISTORIA: deja constancia de la venta calculada en
+003060*SALES-HISTORY-FILE, con numero de secuencia y fecha/hora, para
+003070*poder reconciliar el dia contra el deposito bancario.
+003080******************************************************************
+003090 4700-GRABAR-HISTORIA.
+003100     ADD 1 TO V1-SEQ-HISTORIA.
+003110     ACCEPT V1-FECHA-ACTUAL FROM DATE YYYYMMDD.
+003120     ACCEPT V1-HORA-ACTUAL FROM TIME.
+003130     MOVE V1-SEQ-HISTORIA    TO SH-SECUENCIA.
+003140     MOVE V1-FECHA-ACTUAL    TO SH-FECHA.
+003150     MOVE V1-HORA-ACTUAL     TO SH-HORA.
+003160     MOVE ST-CAJERO          TO SH-CAJERO.
+003170     MOVE MONTO              TO SH-MONTO.
+003180     MOVE DESCUENTO          TO SH-DESCUENTO.
+003190     MOVE DESCUENTO-TOTAL    TO SH-DESCUENTO-TOTAL.
+003195     MOVE CUPON              TO SH-CUPON.
+003196     MOVE NETO               TO SH-NETO.
+003197     MOVE IVA-MONTO          TO SH-IVA.
+003200     MOVE TOTAL              TO SH-TOTAL.
+003210     WRITE SH-HISTORY-RECORD.
+003220 4700-EXIT.
+003230     EXIT.
+003240 
+003250 4500-RECHAZAR-VENTA.
+003260     MOVE ST-CAJERO     TO SX-CAJERO.
+003270     MOVE ST-MONTO      TO SX-MONTO.
+003280     MOVE ST-DESCUENTO  TO SX-DESCUENTO.
+003285     MOVE CUPON         TO SX-CUPON.
+003290     IF V1-DESCUENTO-INVALIDO
+003291         MOVE "DESCUENTO SUPERA TOPE SIN CODIGO GERENCIA"
+003292             TO SX-MOTIVO
+003293         DISPLAY "** Venta rechazada - cajero " ST-CAJERO
+003294             " descuento " ST-DESCUENTO " supera el tope **"
+003295     ELSE
+003296         MOVE "CUPON SUPERA EL MONTO DE LA VENTA" TO SX-MOTIVO
+003297         DISPLAY "** Venta rechazada - cajero " ST-CAJERO
+003298             " el cupon supera el monto de la venta **"
+003299     END-IF.
+003300     WRITE SX-EXCEPTION-RECORD.
+003340 4500-EXIT.
+003350     EXIT.
+003360 
+003370******************************************************************
+003380*FINALIZAR: emite el reporte resumen de cierre del dia y cierra
+003390*los archivos abiertos por el programa.
+003400******************************************************************
+003410 9000-FINALIZAR.
+003420     DISPLAY " ".
+003430     DISPLAY "================================================".
+003440     DISPLAY "        RESUMEN DE CIERRE DE CAJA DEL DIA".
+003450     DISPLAY "================================================".
+003460     DISPLAY "Cantidad de ventas procesadas : " V1-CANT-VENTAS.
+003470     DISPLAY "Suma de montos                : " V1-SUMA-MONTO.
+003480     DISPLAY "Suma de descuentos            : " V1-SUMA-DESCUENTO.
+003490     DISPLAY "Total general a depositar     : " V1-TOTAL-GENERAL.
+003500     DISPLAY "================================================".
+003510     CLOSE SALES-TRANS-FILE.
+003520     CLOSE SALES-EXCEPTION-FILE.
+003530     CLOSE SALES-HISTORY-FILE.
+003540     OPEN OUTPUT SALES-CHECKPOINT-FILE.
+003550     CLOSE SALES-CHECKPOINT-FILE.
+003560 9000-EXIT.
+003570     EXIT.
+003580 
+003590 END PROGRAM Ejercicio1.

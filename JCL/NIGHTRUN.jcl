@@ -0,0 +1,65 @@
+//NIGHTRUN JOB (ACCTNO),'PROCESO NOCTURNO',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*-----------------------------------------------------------------
+//* PROCESO NOCTURNO - CASA CENTRAL
+//*
+//* Encadena, en una sola corrida, los tres procesos batch del dia:
+//*   1. Cierre de ventas del dia          (programa EJER1)
+//*   2. Listado alfabetico de clientes    (programa EJER2LST)
+//*   3. Clasificacion de piezas medidas   (programa EJER3)
+//*
+//* Cada tramo se habilita o inhibe por separado mediante una
+//* tarjeta de control (PARM='Y' o PARM='N') pasada al utilitario
+//* CKFLAG que lo precede; el operador de turno ajusta el PARM del
+//* paso de control correspondiente sin tener que tocar el resto
+//* del JCL. El listado de clientes tambien exige que el cierre de
+//* ventas haya terminado sin error, ya que comparten la ventana de
+//* corte; el paso de clasificacion de piezas a su vez exige que
+//* los dos pasos anteriores hayan terminado sin error, ya que
+//* reutiliza el mismo turno de cierre de caja.
+//*-----------------------------------------------------------------
+//JOBLIB   DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*
+//*--- TRAMO 1: CIERRE DE VENTAS DEL DIA ---------------------------
+//CKSALES  EXEC PGM=CKFLAG,PARM='Y'
+//SYSOUT   DD  SYSOUT=*
+//*
+//SALES    EXEC PGM=EJER1,COND=(0,NE,CKSALES)
+//SALESTRN DD  DSN=PROD.SALES.TRANFILE,DISP=SHR
+//SALESEXC DD  DSN=PROD.SALES.EXCEPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SALESHST DD  DSN=PROD.SALES.HISTORY,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SALESCKP DD  DSN=PROD.SALES.CKPOINT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//*--- TRAMO 2: LISTADO ALFABETICO DE CLIENTES ---------------------
+//CKCUST   EXEC PGM=CKFLAG,PARM='Y'
+//SYSOUT   DD  SYSOUT=*
+//*
+//CUSTLIST EXEC PGM=EJER2LST,COND=((0,NE,CKCUST),
+//             (0,NE,SALES))
+//CUSTMAST DD  DSN=PROD.CUST.MASTER,DISP=SHR
+//CUSTLSCK DD  DSN=PROD.CUST.LISTCKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//*--- TRAMO 3: CLASIFICACION DE PIEZAS MEDIDAS --------------------
+//CKTRI    EXEC PGM=CKFLAG,PARM='Y'
+//SYSOUT   DD  SYSOUT=*
+//*
+//TRICLASS EXEC PGM=EJER3,COND=((0,NE,CKTRI),
+//             (0,NE,SALES),(0,NE,CUSTLIST))
+//MEASURE  DD  DSN=PROD.TRIANG.MEASURE,DISP=SHR
+//MEASEXC  DD  DSN=PROD.TRIANG.EXCEPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MEASCKP  DD  DSN=PROD.TRIANG.CKPOINT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*

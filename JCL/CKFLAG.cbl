@@ -0,0 +1,58 @@
+000100******************************************************************
+000110*PROGRAMA    : CKFLAG
+000120*AUTOR       : R. Fediuk - Sistemas
+000130*INSTALACION : Casa Central
+000140*FECHA ESCR. : 2026-08-09
+000150*FECHA COMP. :
+000160*PROPOSITO   : Utilitario de control para el proceso nocturno.
+000170*              Recibe un indicador Y/N por PARM del JCL y lo
+000180*              traduce a un codigo de retorno (0 = ejecutar el
+000190*              paso siguiente, 4 = omitirlo), de forma que un
+000200*              operador pueda habilitar o inhibir cada tramo del
+000210*              job nocturno sin modificar el JCL, solo la tarjeta
+000220*              PARM del paso de control correspondiente.
+000230******************************************************************
+000240*HISTORIAL DE MODIFICACIONES
+000250*FECHA       INIC.  DESCRIPCION
+000260*----------  -----  -------------------------------------------
+000270*2026-08-09  RF     Version original.
+000275*2026-08-09  RF     Corrige el layout del PARM: a un programa
+000276*                   invocado directo desde un EXEC PGM, MVS le
+000277*                   antepone 2 bytes binarios de longitud antes
+000278*                   del texto del PARM; sin ese campo el indicador
+000279*                   quedaba pisado por el largo, no por la Y/N.
+000280******************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. CKFLAG.
+000310 AUTHOR. R. FEDIUK.
+000320 INSTALLATION. CASA CENTRAL.
+000330 DATE-WRITTEN. 2026-08-09.
+000340 DATE-COMPILED.
+000350******************************************************************
+000360 ENVIRONMENT DIVISION.
+000370******************************************************************
+000380 DATA DIVISION.
+000390 WORKING-STORAGE SECTION.
+000400 01  CF-INDICADOR                PIC X(01).
+000410 
+000420 LINKAGE SECTION.
+000425 01  LK-PARM-AREA.
+000426     05  LK-PARM-LEN             PIC S9(04) COMP.
+000427     05  LK-PARM-FLAG            PIC X(01).
+000440******************************************************************
+000450 PROCEDURE DIVISION USING LK-PARM-AREA.
+000460
+000470 0000-MAINLINE.
+000480     MOVE LK-PARM-FLAG TO CF-INDICADOR.
+000490     IF CF-INDICADOR = "Y" OR CF-INDICADOR = "y"
+000500         DISPLAY "CKFLAG: paso habilitado (PARM=" CF-INDICADOR
+000510             ")"
+000520         MOVE 0 TO RETURN-CODE
+000530     ELSE
+000540         DISPLAY "CKFLAG: paso omitido (PARM=" CF-INDICADOR
+000550             ")"
+000560         MOVE 4 TO RETURN-CODE
+000570     END-IF.
+000580     STOP RUN.
+000590 
+000600 END PROGRAM CKFLAG.

@@ -0,0 +1,43 @@
+000100******************************************************************
+000110*COPYBOOK    : CHECKPT
+000120*PROPOSITO   : Layout del registro de checkpoint/restart,
+000130*              compartido por los programas batch que procesan
+000140*              archivos secuenciales de gran volumen (Ejercicio1,
+000150*              Ejercicio2Lista, Ejercicio3). Cada programa graba
+000160*              periodicamente su avance en un archivo de restart
+000170*              propio con este layout, para poder reanudar un
+000180*              corte abrupto sin reprocesar el lote completo.
+000190******************************************************************
+000200*HISTORIAL DE MODIFICACIONES
+000210*FECHA       INIC.  DESCRIPCION
+000220*----------  -----  -------------------------------------------
+000230*2026-08-09  RF     Copybook original.
+000240*2026-08-09  RF     Agrega contadores y acumuladores genericos,
+000250*                   para que cada programa pueda reconstruir sus
+000260*                   totales de cierre al reanudar, no solo la
+000270*                   posicion de lectura. Cada programa usa tantos
+000280*                   como necesite y deja el resto en cero.
+000285*2026-08-09  RF     CK-ACUMULADOR-1..3 se amplian a 10 enteros:
+000286*                   a 8 enteros, un corte de varios miles de
+000287*                   ventas (la premisa de este checkpoint)
+000288*                   desborda el acumulador sin aviso, igual que
+000289*                   le paso a TOTAL en Ejercicio1 antes de
+000291*                   ampliarlo.
+000290******************************************************************
+000300 01  CK-CHECKPOINT-RECORD.
+000310     05  CK-PROGRAMA                 PIC X(08).
+000320     05  CK-ULTIMO-REGISTRO          PIC 9(08) COMP.
+000330     05  CK-FECHA                    PIC 9(08).
+000340     05  CK-HORA                     PIC 9(08).
+000350     05  CK-CONTADORES.
+000360         10  CK-CONTADOR-1           PIC 9(08) COMP.
+000370         10  CK-CONTADOR-2           PIC 9(08) COMP.
+000380         10  CK-CONTADOR-3           PIC 9(08) COMP.
+000390         10  CK-CONTADOR-4           PIC 9(08) COMP.
+000400         10  CK-CONTADOR-5           PIC 9(08) COMP.
+000410         10  CK-CONTADOR-6           PIC 9(08) COMP.
+000420         10  CK-CONTADOR-7           PIC 9(08) COMP.
+000430     05  CK-ACUMULADORES.
+000440         10  CK-ACUMULADOR-1         PIC 9(10)V9(02) COMP-3.
+000450         10  CK-ACUMULADOR-2         PIC 9(10)V9(02) COMP-3.
+000460         10  CK-ACUMULADOR-3         PIC 9(10)V9(02) COMP-3.

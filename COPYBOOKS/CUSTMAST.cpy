@@ -0,0 +1,18 @@
+000100******************************************************************
+000110*COPYBOOK    : CUSTMAST
+000120*PROPOSITO   : Layout del registro del maestro de clientes
+000130*              (CUSTOMER-MASTER), compartido por los programas
+000140*              de mantenimiento y de listado de clientes.
+000150******************************************************************
+000160*HISTORIAL DE MODIFICACIONES
+000170*FECHA       INIC.  DESCRIPCION
+000180*----------  -----  -------------------------------------------
+000190*2026-08-09  RF     Copybook original, clave primaria CLIENTE-ID
+000200*                   y clave alterna APELLIDO-NOMBRE.
+000210******************************************************************
+000220 01  CM-CUSTOMER-RECORD.
+000230     05  CM-CLIENTE-ID               PIC 9(06).
+000240     05  CM-APELLIDO-NOMBRE.
+000250         10  CM-APELLIDO             PIC X(20).
+000260         10  CM-NOMBRE               PIC X(15).
+000270     05  CM-EDAD                     PIC 9(03).
